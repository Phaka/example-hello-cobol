@@ -0,0 +1,12 @@
+      *================================================================
+      * CHKPREC - HELLO-CHECKPOINT-FILE record layout
+      *
+      * Single row per job id, rewritten periodically while a batch
+      * run is in progress and cleared on successful completion.
+      *================================================================
+       01  CHECKPOINT-RECORD.
+           05  CK-JOB-ID                   PIC X(8).
+           05  CK-LAST-RECORD-NUMBER       PIC 9(6).
+           05  CK-LAST-GREETING-ID         PIC 9(5).
+           05  CK-CHECKPOINT-DATE          PIC 9(8).
+           05  CK-CHECKPOINT-TIME          PIC 9(8).
