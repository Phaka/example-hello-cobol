@@ -0,0 +1,14 @@
+      *================================================================
+      * GREETREC - GREETING-MASTER record layout
+      *
+      * One row per GREETING-ID / LANGUAGE-CODE combination, so the
+      * same GREETING-ID can carry text in more than one language for
+      * offshore sites running the same job (see request 006). The
+      * key is the pair, not GREETING-ID alone.
+      *================================================================
+       01  GREETING-MASTER-RECORD.
+           05  GM-GREETING-KEY.
+               10  GM-GREETING-ID          PIC 9(5).
+               10  GM-LANGUAGE-CODE        PIC X(3).
+           05  GM-GREETING-TEXT            PIC X(60).
+           05  GM-EFFECTIVE-DATE           PIC 9(8).
