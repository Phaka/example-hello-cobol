@@ -0,0 +1,10 @@
+      *================================================================
+      * GOUTREC - GREETOUT record layout
+      *
+      * Downstream interface file: one fixed-length record per
+      * greeting HELLO actually produced, for other jobs to consume.
+      *================================================================
+       01  GREETING-OUTPUT-RECORD.
+           05  GO-RECIPIENT-NAME           PIC X(30).
+           05  GO-GREETING-TEXT            PIC X(92).
+           05  GO-DATE-STAMP               PIC 9(8).
