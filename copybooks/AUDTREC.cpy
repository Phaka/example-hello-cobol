@@ -0,0 +1,16 @@
+      *================================================================
+      * AUDTREC - HELLO-AUDIT-LOG record layout
+      *
+      * One row written per greeting HELLO produces (or attempts to
+      * produce), success or failure, for post-incident review.
+      *================================================================
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE                 PIC 9(8).
+           05  AL-RUN-TIME                 PIC 9(8).
+           05  AL-JOB-NAME                 PIC X(8).
+           05  AL-USER-ID                  PIC X(8).
+           05  AL-RECORD-NUMBER            PIC 9(6).
+           05  AL-GREETING-ID              PIC 9(5).
+           05  AL-LANGUAGE-CODE            PIC X(3).
+           05  AL-RETURN-CODE              PIC 9(3).
+           05  AL-DISPLAYED-TEXT           PIC X(92).
