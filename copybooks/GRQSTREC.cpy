@@ -0,0 +1,11 @@
+      *================================================================
+      * GRQSTREC - GREETING-REQUEST-FILE record layout (GREETIN)
+      *
+      * One row per greeting to be produced in a batch run. Used for
+      * the restartable multi-record mode described in request 009.
+      *================================================================
+       01  GREETING-REQUEST-RECORD.
+           05  GR-RECORD-NUMBER            PIC 9(6).
+           05  GR-RECIPIENT-NAME           PIC X(30).
+           05  GR-GREETING-ID              PIC 9(5).
+           05  GR-LANGUAGE-CODE            PIC X(3).
