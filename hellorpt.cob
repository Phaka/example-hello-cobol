@@ -0,0 +1,265 @@
+      * HELLORPT - daily summary report over HELLO-AUDIT-LOG.
+      * COBOL source format:
+      * Columns 1-6: Sequence number area (optional)
+      * Column 7: Indicator area (* for comments)
+      * Columns 8-11: Area A (divisions, sections, paragraphs)
+      * Columns 12-72: Area B (statements, clauses)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLORPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      * HELLO-AUDIT-LOG - the same file HELLO appends to. Read here,
+      * never updated.
+      *----------------------------------------------------------------
+           SELECT AUDIT-LOG-FILE ASSIGN TO "HELLOAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT-LOG.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
+      *----------------------------------------------------------------
+      * SORTED-AUDIT-FILE - HELLO-AUDIT-LOG sorted into GREETING-ID /
+      * run date / run time order so the control break below sees
+      * each greeting's runs together and in chronological order.
+      *----------------------------------------------------------------
+           SELECT SORTED-AUDIT-FILE ASSIGN TO "HELLOSRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SORTED-AUDIT.
+
+      *----------------------------------------------------------------
+      * HELLORPT-FILE - the control-break report, formatted for our
+      * report distribution (ASA carriage control in byte 1).
+      *----------------------------------------------------------------
+           SELECT HELLORPT-FILE ASSIGN TO "HELLORPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDTREC.
+
+      *----------------------------------------------------------------
+      * SORT-WORK-RECORD and SORTED-AUDIT-RECORD reuse the AUDTREC
+      * layout under a different 01 name; fields are qualified with
+      * OF below wherever AUDIT-LOG-RECORD's own AL- names would
+      * otherwise be ambiguous.
+      *----------------------------------------------------------------
+       SD  SORT-WORK-FILE.
+       COPY AUDTREC
+           REPLACING ==AUDIT-LOG-RECORD== BY ==SORT-WORK-RECORD==.
+
+       FD  SORTED-AUDIT-FILE.
+       COPY AUDTREC
+           REPLACING ==AUDIT-LOG-RECORD== BY ==SORTED-AUDIT-RECORD==.
+
+       FD  HELLORPT-FILE.
+       01  PRINT-RECORD.
+           05  PR-CARRIAGE-CONTROL         PIC X.
+           05  PR-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-AUDIT-LOG                 PIC XX.
+       01  WS-FS-SORTED-AUDIT               PIC XX.
+       01  WS-FS-REPORT                    PIC XX.
+       01  WS-EOF-SWITCH                   PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-AUDIT-EOF-SWITCH             PIC X VALUE "N".
+           88  WS-AUDIT-EOF                 VALUE "Y".
+       01  WS-FIRST-RECORD-SWITCH          PIC X VALUE "Y".
+           88  WS-FIRST-RECORD             VALUE "Y".
+       01  WS-SYSTEM-DATE                  PIC 9(8).
+
+      *----------------------------------------------------------------
+      * Current record, moved out of SORTED-AUDIT-RECORD right after
+      * each READ so later paragraphs don't need OF-qualification.
+      *----------------------------------------------------------------
+       01  WS-CURRENT-GREETING-ID          PIC 9(5).
+       01  WS-CURRENT-RUN-TIME             PIC 9(8).
+       01  WS-CURRENT-RETURN-CODE          PIC 9(3).
+
+      *----------------------------------------------------------------
+      * Control-break accumulators, reset at each break on greeting id
+      *----------------------------------------------------------------
+       01  WS-PRIOR-GREETING-ID            PIC 9(5).
+       01  WS-GROUP-RUN-COUNT              PIC 9(5) VALUE 0.
+       01  WS-GROUP-FIRST-RUN-TIME         PIC 9(8).
+       01  WS-GROUP-LAST-RUN-TIME          PIC 9(8).
+       01  WS-GROUP-FAILURE-CODES          PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * Grand totals
+      *----------------------------------------------------------------
+       01  WS-TOTAL-RUN-COUNT              PIC 9(7) VALUE 0.
+       01  WS-TOTAL-GREETING-COUNT         PIC 9(5) VALUE 0.
+       01  WS-TOTAL-FAILURE-COUNT          PIC 9(7) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  DL-GREETING-ID              PIC 9(5).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  DL-RUN-COUNT                PIC ZZZZ9.
+           05  FILLER                      PIC X(5)  VALUE SPACES.
+           05  DL-FIRST-RUN-TIME           PIC 9(8).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  DL-LAST-RUN-TIME            PIC 9(8).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  DL-FAILURE-CODES            PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-AUDIT-LOG
+           PERFORM 3000-OPEN-REPORT-FILES
+           PERFORM 4000-PRINT-HEADINGS
+           PERFORM 5000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 6000-PRINT-LAST-GROUP
+           PERFORM 7000-PRINT-GRAND-TOTALS
+           PERFORM 9000-CLOSE-REPORT-FILES
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+
+      *----------------------------------------------------------------
+      * HELLOAUD is opened EXTEND by HELLO and never rotated, so it
+      * accumulates every run since the log's inception. This is a
+      * *daily* summary, so only today's rows (AL-RUN-DATE matching
+      * the date this report runs) are released into the sort.
+      *----------------------------------------------------------------
+       2000-SORT-AUDIT-LOG.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY AL-GREETING-ID OF SORT-WORK-RECORD
+                  ASCENDING KEY AL-RUN-DATE OF SORT-WORK-RECORD
+                  ASCENDING KEY AL-RUN-TIME OF SORT-WORK-RECORD
+               INPUT PROCEDURE IS 2050-RELEASE-TODAYS-RECORDS
+               GIVING SORTED-AUDIT-FILE.
+
+       2050-RELEASE-TODAYS-RECORDS.
+           OPEN INPUT AUDIT-LOG-FILE
+           PERFORM UNTIL WS-AUDIT-EOF
+               READ AUDIT-LOG-FILE
+                   AT END
+                       SET WS-AUDIT-EOF TO TRUE
+                   NOT AT END
+                       IF AL-RUN-DATE OF AUDIT-LOG-RECORD
+                               = WS-SYSTEM-DATE
+                           RELEASE SORT-WORK-RECORD
+                               FROM AUDIT-LOG-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG-FILE.
+
+       3000-OPEN-REPORT-FILES.
+           OPEN INPUT SORTED-AUDIT-FILE
+           OPEN OUTPUT HELLORPT-FILE.
+
+       4000-PRINT-HEADINGS.
+           MOVE SPACES TO PRINT-RECORD
+           MOVE "1" TO PR-CARRIAGE-CONTROL
+           STRING "HELLO DAILY SUMMARY REPORT - RUN DATE "
+               WS-SYSTEM-DATE
+               DELIMITED BY SIZE INTO PR-LINE
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           MOVE " " TO PR-CARRIAGE-CONTROL
+           STRING "GREETING-ID  RUN-COUNT  FIRST-RUN-TIME  "
+               "LAST-RUN-TIME  FAILURE-CODES"
+               DELIMITED BY SIZE INTO PR-LINE
+           WRITE PRINT-RECORD.
+
+       5000-PROCESS-RECORDS.
+           READ SORTED-AUDIT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 5050-MOVE-CURRENT-FIELDS
+                   PERFORM 5100-EVALUATE-RECORD
+           END-READ.
+
+       5050-MOVE-CURRENT-FIELDS.
+           MOVE AL-GREETING-ID OF SORTED-AUDIT-RECORD
+               TO WS-CURRENT-GREETING-ID
+           MOVE AL-RUN-TIME OF SORTED-AUDIT-RECORD
+               TO WS-CURRENT-RUN-TIME
+           MOVE AL-RETURN-CODE OF SORTED-AUDIT-RECORD
+               TO WS-CURRENT-RETURN-CODE.
+
+       5100-EVALUATE-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE WS-CURRENT-GREETING-ID TO WS-PRIOR-GREETING-ID
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           END-IF
+           IF WS-CURRENT-GREETING-ID NOT = WS-PRIOR-GREETING-ID
+               PERFORM 5200-PRINT-GROUP
+               PERFORM 5300-RESET-GROUP
+               MOVE WS-CURRENT-GREETING-ID TO WS-PRIOR-GREETING-ID
+           END-IF
+           PERFORM 5400-ACCUMULATE-RECORD.
+
+       5200-PRINT-GROUP.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-GREETING-ID TO DL-GREETING-ID
+           MOVE WS-GROUP-RUN-COUNT TO DL-RUN-COUNT
+           MOVE WS-GROUP-FIRST-RUN-TIME TO DL-FIRST-RUN-TIME
+           MOVE WS-GROUP-LAST-RUN-TIME TO DL-LAST-RUN-TIME
+           MOVE WS-GROUP-FAILURE-CODES TO DL-FAILURE-CODES
+           MOVE SPACES TO PRINT-RECORD
+           MOVE " " TO PR-CARRIAGE-CONTROL
+           MOVE WS-DETAIL-LINE TO PR-LINE
+           WRITE PRINT-RECORD
+           ADD 1 TO WS-TOTAL-GREETING-COUNT.
+
+       5300-RESET-GROUP.
+           MOVE 0 TO WS-GROUP-RUN-COUNT
+           MOVE 0 TO WS-GROUP-FIRST-RUN-TIME
+           MOVE 0 TO WS-GROUP-LAST-RUN-TIME
+           MOVE SPACES TO WS-GROUP-FAILURE-CODES.
+
+       5400-ACCUMULATE-RECORD.
+           ADD 1 TO WS-GROUP-RUN-COUNT
+           ADD 1 TO WS-TOTAL-RUN-COUNT
+           IF WS-GROUP-RUN-COUNT = 1
+               MOVE WS-CURRENT-RUN-TIME TO WS-GROUP-FIRST-RUN-TIME
+           END-IF
+           MOVE WS-CURRENT-RUN-TIME TO WS-GROUP-LAST-RUN-TIME
+           IF WS-CURRENT-RETURN-CODE NOT = 0
+               ADD 1 TO WS-TOTAL-FAILURE-COUNT
+               PERFORM 5500-APPEND-FAILURE-CODE
+           END-IF.
+
+       5500-APPEND-FAILURE-CODE.
+           IF WS-GROUP-FAILURE-CODES = SPACES
+               MOVE WS-CURRENT-RETURN-CODE TO WS-GROUP-FAILURE-CODES
+           ELSE
+               STRING FUNCTION TRIM(WS-GROUP-FAILURE-CODES)
+                   "," WS-CURRENT-RETURN-CODE
+                   DELIMITED BY SIZE INTO WS-GROUP-FAILURE-CODES
+           END-IF.
+
+       6000-PRINT-LAST-GROUP.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 5200-PRINT-GROUP
+           END-IF.
+
+       7000-PRINT-GRAND-TOTALS.
+           MOVE SPACES TO PRINT-RECORD
+           MOVE " " TO PR-CARRIAGE-CONTROL
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           MOVE "0" TO PR-CARRIAGE-CONTROL
+           STRING "TOTAL RUNS: " WS-TOTAL-RUN-COUNT
+               "   DISTINCT GREETINGS: " WS-TOTAL-GREETING-COUNT
+               "   FAILURES: " WS-TOTAL-FAILURE-COUNT
+               DELIMITED BY SIZE INTO PR-LINE
+           WRITE PRINT-RECORD.
+
+       9000-CLOSE-REPORT-FILES.
+           CLOSE SORTED-AUDIT-FILE
+           CLOSE HELLORPT-FILE.
