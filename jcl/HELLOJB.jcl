@@ -0,0 +1,96 @@
+//HELLOJB  JOB (ACCTNO),'HELLO BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* HELLOJB - run HELLO in batch mode against a whole GREETIN file
+//*           of greeting requests, then the daily summary report,
+//*           HELLORPT. See jcl/HELLOJ.jcl for the single-greeting,
+//*           PARM-driven mode - GREETING-REQUEST-FILE is SELECT
+//*           OPTIONAL, so HELLO decides which mode it's in by
+//*           whether the GREETIN DD is present at all, not by
+//*           what it points to; that's why this is a separate JCL
+//*           member instead of one job with an optional DD.
+//*
+//* RESTART: if this job abends, resubmit with RESTART=STEP20
+//*          (not from STEP10 - STEP10 defines GREETMST and
+//*          HELLOCKP the first time this job is installed and
+//*          is a no-op on every run after that; it does not need
+//*          to be redone for a restart). HELLO itself is
+//*          internally restartable via HELLO-CHECKPOINT-FILE, so
+//*          a restarted STEP20 resumes after the last greeting
+//*          it successfully completed rather than reprocessing
+//*          the whole GREETIN file.
+//*
+//*          //HELLOJB JOB (ACCTNO),'HELLO BATCH',CLASS=A,
+//*          //   RESTART=STEP20
+//*--------------------------------------------------------------
+//STEP10   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+           DEFINE CLUSTER (NAME(PROD.HELLO.GREETMST) -
+               INDEXED                               -
+               RECORDSIZE(76 76)                     -
+               KEYS(8 0)                              -
+               RECORDS(1000 500)                     -
+               FREESPACE(10 10))                     -
+             DATA (NAME(PROD.HELLO.GREETMST.DATA))   -
+             INDEX (NAME(PROD.HELLO.GREETMST.INDEX))
+           IF LASTCC = 12 THEN -
+               SET MAXCC = 0
+           DEFINE CLUSTER (NAME(PROD.HELLO.CHECKPT)  -
+               INDEXED                               -
+               RECORDSIZE(35 35)                     -
+               KEYS(8 0)                              -
+               RECORDS(10 10)                        -
+               FREESPACE(10 10))                     -
+             DATA (NAME(PROD.HELLO.CHECKPT.DATA))    -
+             INDEX (NAME(PROD.HELLO.CHECKPT.INDEX))
+           IF LASTCC = 12 THEN -
+               SET MAXCC = 0
+/*
+//*
+//STEP20   EXEC PGM=HELLO,
+//             PARM='/ENVAR("JOBNAME=HELLOJB","USERID=&SYSUID")'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//GREETMST DD   DISP=SHR,DSN=PROD.HELLO.GREETMST
+//GREETIN  DD   DISP=SHR,DSN=PROD.HELLO.GREETIN
+//GREETOUT DD   DISP=MOD,DSN=PROD.HELLO.GREETOUT,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=130)
+//HELLOAUD DD   DISP=MOD,DSN=PROD.HELLO.AUDITLOG,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=141)
+//HELLOCKP DD   DISP=SHR,DSN=PROD.HELLO.CHECKPT
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Only run the report once HELLO has produced an audit record to
+//* summarize. HELLO's RETURN-CODE values (see WS-RETURN-CODE in
+//* hello.cob):
+//* RC 0  = all greetings produced
+//* RC 8  = missing parameter/input - rejected, but still audited
+//* RC 12 = GREETING-ID not found on GREETMST - fallback text used
+//* RC 16 = bad EFFECTIVE-DATE on the master record - fallback used
+//* RC 20 = input failed field-level validation - rejected
+//* RC 24 = GREETMST/HELLOAUD/GREETOUT/HELLOCKP could not be opened -
+//*         fatal, nothing usable was written, skip the report
+//*
+//STEP30   IF (STEP20.RC < 24) THEN
+//RPT      EXEC PGM=HELLORPT
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//HELLOAUD DD   DISP=SHR,DSN=PROD.HELLO.AUDITLOG
+//HELLOSRT DD   DSN=&&HELLOSRT,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=141)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//HELLORPT DD   SYSOUT=*,DCB=(RECFM=FBA,LRECL=133)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//STEP40   IF (STEP20.RC >= 24) THEN
+//NOTIFY   EXEC PGM=IEBGENER
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+HELLO FAILED - SEE HELLOAUD AND SYSOUT FOR STEP20 RETURN CODE
+/*
+//SYSUT2   DD   SYSOUT=*
+//         ENDIF
