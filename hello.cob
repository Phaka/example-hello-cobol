@@ -1,16 +1,461 @@
       * A minimal COBOL program to display "Hello, World!"
-      * COBOL source format: 
+      * COBOL source format:
       * Columns 1-6: Sequence number area (optional)
       * Column 7: Indicator area (* for comments)
       * Columns 8-11: Area A (divisions, sections, paragraphs)
       * Columns 12-72: Area B (statements, clauses)
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      * GREETING-MASTER - catalog of approved greetings, keyed by
+      * GREETING-ID, maintained by the business without a recompile.
+      *----------------------------------------------------------------
+           SELECT GREETING-MASTER ASSIGN TO "GREETMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GM-GREETING-KEY
+               FILE STATUS IS WS-FS-GREETING-MASTER.
+      *----------------------------------------------------------------
+      * HELLO-AUDIT-LOG - one row per run, proof of what ran and what
+      * it displayed, for post-incident review.
+      *----------------------------------------------------------------
+           SELECT AUDIT-LOG-FILE ASSIGN TO "HELLOAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT-LOG.
+      *----------------------------------------------------------------
+      * GREETOUT - downstream interface file: one fixed-length record
+      * per greeting actually produced, for other jobs in the suite
+      * to pick up instead of scraping SYSOUT.
+      *----------------------------------------------------------------
+           SELECT GREETOUT-FILE ASSIGN TO "GREETOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-GREETOUT.
+      *----------------------------------------------------------------
+      * GREETING-REQUEST-FILE (GREETIN) - OPTIONAL batch of greetings
+      * to produce in one run. When it isn't present HELLO falls back
+      * to its single PARM/SYSIN-driven greeting (see request 000).
+      *----------------------------------------------------------------
+           SELECT OPTIONAL GREETING-REQUEST-FILE ASSIGN TO "GREETIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-GREETIN.
+      *----------------------------------------------------------------
+      * HELLO-CHECKPOINT-FILE - last GREETIN record number completed,
+      * so a batch run that abends partway through can restart after
+      * it instead of reprocessing from record one.
+      *----------------------------------------------------------------
+           SELECT CHECKPOINT-FILE ASSIGN TO "HELLOCKP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-JOB-ID
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  GREETING-MASTER.
+       COPY GREETREC.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDTREC.
+
+       FD  GREETOUT-FILE.
+       COPY GOUTREC.
+
+       FD  GREETING-REQUEST-FILE.
+       COPY GRQSTREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * WS-PARM-INPUT holds the run-time parameter for single-greeting
+      * mode. On z/OS this is populated from the EXEC PARM= value;
+      * GnuCOBOL supplies the same text through ACCEPT ... FROM
+      * COMMAND-LINE. When neither is present we fall back to a
+      * SYSIN card. Format is "greeting-id,language-code,recipient-
+      * name" - language code and recipient name are both optional.
+      *----------------------------------------------------------------
+       01  WS-PARM-INPUT                   PIC X(80).
+       01  WS-PARM-GREETING-ID             PIC X(5).
+       01  WS-PARM-LANGUAGE-CODE           PIC X(3).
+       01  WS-RECIPIENT-NAME                PIC X(30).
+      *----------------------------------------------------------------
+      * WS-RECIPIENT-NAME-RAW holds the recipient text before it is
+      * truncated into WS-RECIPIENT-NAME, so 6000-VALIDATE-INPUT can
+      * still catch a name that was too long to fit.
+      *----------------------------------------------------------------
+       01  WS-RECIPIENT-NAME-RAW           PIC X(80).
+       01  WS-GREETING-ID                  PIC 9(5).
+      *----------------------------------------------------------------
+      * UNSTRING leaves WS-PARM-GREETING-ID right-padded with spaces
+      * for anything shorter than 5 characters, and IS NUMERIC is
+      * false on a space-padded alphanumeric item - so numeric-ness is
+      * tracked here instead of re-testing the raw field later.
+      *----------------------------------------------------------------
+       01  WS-GREETING-ID-NUMERIC-SWITCH   PIC X VALUE "Y".
+           88  WS-GREETING-ID-NUMERIC       VALUE "Y".
+       01  WS-LANGUAGE-CODE                PIC X(3).
+       01  WS-DEFAULT-LANGUAGE-CODE        PIC X(3) VALUE "ENU".
+       01  WS-MAX-GREETING-ID              PIC 9(5) VALUE 9999.
+       01  WS-MAX-RECIPIENT-LENGTH         PIC 9(2) VALUE 30.
+       01  WS-INPUT-VALID-SWITCH           PIC X VALUE "Y".
+           88  WS-INPUT-VALID               VALUE "Y".
+       01  WS-FS-GREETING-MASTER           PIC XX.
+       01  WS-FS-AUDIT-LOG                 PIC XX.
+       01  WS-FS-GREETOUT                  PIC XX.
+       01  WS-FS-GREETIN                   PIC XX.
+       01  WS-FS-CHECKPOINT                PIC XX.
+      *----------------------------------------------------------------
+      * WS-DISPLAYED-TEXT - sized for the worst case of GM-GREETING-
+      * TEXT(60) + " " + WS-RECIPIENT-NAME(30) + "!" = 92, so
+      * 4000-DISPLAY-GREETING's STRING can never overflow it. GOUTREC's
+      * GO-GREETING-TEXT and AUDTREC's AL-DISPLAYED-TEXT are sized to
+      * match.
+      *----------------------------------------------------------------
+       01  WS-DISPLAYED-TEXT               PIC X(92).
+       01  WS-RECORD-NUMBER                PIC 9(6) VALUE 0.
+
+      *----------------------------------------------------------------
+      * Batch mode (request 009): present when GREETIN is available.
+      * WS-JOB-ID identifies this job's row on HELLO-CHECKPOINT-FILE,
+      * so two different jobs (or concurrent runs) don't stomp on each
+      * other's restart point; it is set from WS-JOB-NAME once the
+      * JOBNAME environment value has been read (1100-INIT-ENVIRONMENT).
+      * WS-CHECKPOINT-INTERVAL controls how often it is rewritten.
+      *----------------------------------------------------------------
+       01  WS-BATCH-MODE-SWITCH            PIC X VALUE "N".
+           88  WS-BATCH-MODE                VALUE "Y".
+       01  WS-END-OF-INPUT-SWITCH          PIC X VALUE "N".
+           88  WS-END-OF-INPUT              VALUE "Y".
+       01  WS-JOB-ID                       PIC X(8) VALUE "HELLO".
+       01  WS-RESTART-RECORD-NUMBER        PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(3) VALUE 10.
+       01  WS-RECORDS-SINCE-CHECKPOINT     PIC 9(3) VALUE 0.
+
+      *----------------------------------------------------------------
+      * Run identification, for HELLO-AUDIT-LOG. JOBNAME and USERID
+      * are passed in by the JCL as Language Environment ENVAR values
+      * (see jcl/HELLOJ.jcl); they default to spaces under GnuCOBOL.
+      *----------------------------------------------------------------
+       01  WS-SYSTEM-DATE                  PIC 9(8).
+       01  WS-SYSTEM-TIME                  PIC 9(8).
+       01  WS-JOB-NAME                     PIC X(8).
+       01  WS-USER-ID                      PIC X(8).
+
+      *----------------------------------------------------------------
+      * WS-RETURN-CODE - posted to the special register RETURN-CODE
+      * at end of run so the scheduler (Control-M) can branch on it.
+      * Documented values:
+      *   000  normal completion
+      *   008  missing parameter - no PARM and no SYSIN input supplied
+      *        (single-greeting mode only; does not apply to a batch
+      *        run driven by GREETIN)
+      *   012  GREETING-ID not found on GREETING-MASTER
+      *   016  GREETING-ID found but not yet effective (bad date)
+      *   020  recipient name or GREETING-ID failed field validation
+      *   024  GREETING-MASTER, HELLO-AUDIT-LOG, GREETOUT, or
+      *        HELLO-CHECKPOINT-FILE could not be opened
+      * In a batch run these reflect the worst condition hit across
+      * all records processed; higher values take precedence.
+      *----------------------------------------------------------------
+       01  WS-RETURN-CODE                  PIC 9(3) VALUE 0.
+           88  RC-SUCCESS                  VALUE 0.
+           88  RC-MISSING-PARAMETER        VALUE 8.
+           88  RC-GREETING-NOT-FOUND       VALUE 12.
+           88  RC-BAD-EFFECTIVE-DATE       VALUE 16.
+           88  RC-VALIDATION-FAILURE       VALUE 20.
+           88  RC-FILE-ERROR               VALUE 24.
+
+      *----------------------------------------------------------------
+      * WS-RECORD-RETURN-CODE - this record's own outcome, reset to 0
+      * before each record is processed (1200-GET-PARAMETER/single
+      * mode, 3510-PROCESS-BATCH-RECORD/batch mode) and moved to
+      * AL-RETURN-CODE in 5000-WRITE-AUDIT-RECORD. WS-RETURN-CODE is
+      * never lowered by it once raised - kept separate so one bad
+      * record in a batch doesn't also get stamped onto every
+      * successful record's audit row that follows it.
+      *----------------------------------------------------------------
+       01  WS-RECORD-RETURN-CODE           PIC 9(3) VALUE 0.
+           88  RC-REC-SUCCESS              VALUE 0.
+           88  RC-REC-MISSING-PARAMETER    VALUE 8.
+           88  RC-REC-GREETING-NOT-FOUND   VALUE 12.
+           88  RC-REC-BAD-EFFECTIVE-DATE   VALUE 16.
+           88  RC-REC-VALIDATION-FAILURE   VALUE 20.
+
        PROCEDURE DIVISION.
-           DISPLAY "Hello, World!".
+       0000-MAIN.
+           PERFORM 1100-INIT-ENVIRONMENT
+           PERFORM 2000-OPEN-FILES
+           IF NOT RC-FILE-ERROR
+               PERFORM 2500-LOAD-CHECKPOINT
+               IF WS-BATCH-MODE
+                   PERFORM 3500-PROCESS-BATCH UNTIL WS-END-OF-INPUT
+                   PERFORM 3600-CLEAR-CHECKPOINT
+               ELSE
+                   MOVE 0 TO WS-RECORD-RETURN-CODE
+                   PERFORM 1200-GET-PARAMETER
+                   PERFORM 6000-VALIDATE-INPUT
+                   IF WS-INPUT-VALID
+                       PERFORM 3000-LOOKUP-GREETING
+                       PERFORM 4000-DISPLAY-GREETING
+                       PERFORM 4200-WRITE-OUTPUT-RECORD
+                   ELSE
+                       PERFORM 4100-DISPLAY-REJECTION
+                   END-IF
+                   PERFORM 5000-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF
+           PERFORM 9000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+       1100-INIT-ENVIRONMENT.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE
+           DISPLAY "USERID" UPON ENVIRONMENT-NAME
+           ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE
+           IF WS-JOB-NAME NOT = SPACES
+               MOVE WS-JOB-NAME TO WS-JOB-ID
+           END-IF.
+
+       1200-GET-PARAMETER.
+           ACCEPT WS-PARM-INPUT FROM COMMAND-LINE
+           IF WS-PARM-INPUT = SPACES OR LOW-VALUES
+               DISPLAY "Enter greeting-id,language-code,recipient-name:"
+               ACCEPT WS-PARM-INPUT FROM SYSIN
+           END-IF
+           UNSTRING WS-PARM-INPUT DELIMITED BY ","
+               INTO WS-PARM-GREETING-ID WS-PARM-LANGUAGE-CODE
+                    WS-RECIPIENT-NAME-RAW
+           END-UNSTRING
+           MOVE WS-RECIPIENT-NAME-RAW TO WS-RECIPIENT-NAME
+           IF WS-PARM-INPUT = SPACES OR LOW-VALUES
+               SET RC-REC-MISSING-PARAMETER TO TRUE
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-GREETING-ID))
+                   = 0
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-GREETING-ID))
+                   TO WS-GREETING-ID
+               SET WS-GREETING-ID-NUMERIC TO TRUE
+           ELSE
+               MOVE 0 TO WS-GREETING-ID
+               MOVE "N" TO WS-GREETING-ID-NUMERIC-SWITCH
+           END-IF
+           IF WS-PARM-LANGUAGE-CODE = SPACES
+               MOVE WS-DEFAULT-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           ELSE
+               MOVE WS-PARM-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           END-IF.
+
+       2000-OPEN-FILES.
+           OPEN INPUT GREETING-MASTER
+           IF WS-FS-GREETING-MASTER NOT = "00"
+               SET RC-FILE-ERROR TO TRUE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDIT-LOG NOT = "00"
+               SET RC-FILE-ERROR TO TRUE
+           END-IF
+           OPEN EXTEND GREETOUT-FILE
+           IF WS-FS-GREETOUT NOT = "00"
+               SET RC-FILE-ERROR TO TRUE
+           END-IF
+           OPEN INPUT GREETING-REQUEST-FILE
+           IF WS-FS-GREETIN = "00"
+               SET WS-BATCH-MODE TO TRUE
+           END-IF
+           PERFORM 2100-OPEN-CHECKPOINT-FILE.
+
+       2100-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-FS-CHECKPOINT NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-FS-CHECKPOINT NOT = "00"
+               SET RC-FILE-ERROR TO TRUE
+           END-IF.
+
+       2500-LOAD-CHECKPOINT.
+           MOVE WS-JOB-ID TO CK-JOB-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-RESTART-RECORD-NUMBER
+               NOT INVALID KEY
+                   MOVE CK-LAST-RECORD-NUMBER
+                       TO WS-RESTART-RECORD-NUMBER
+           END-READ
+           IF WS-RESTART-RECORD-NUMBER > 0
+               DISPLAY "HELLO RESTARTING AFTER RECORD "
+                   WS-RESTART-RECORD-NUMBER
+           END-IF.
+
+       3000-LOOKUP-GREETING.
+           MOVE WS-GREETING-ID TO GM-GREETING-ID
+           MOVE WS-LANGUAGE-CODE TO GM-LANGUAGE-CODE
+           READ GREETING-MASTER
+               INVALID KEY
+                   MOVE "Hello, World!" TO GM-GREETING-TEXT
+                   IF WS-RECORD-RETURN-CODE < 12
+                       SET RC-REC-GREETING-NOT-FOUND TO TRUE
+                   END-IF
+               NOT INVALID KEY
+                   IF GM-EFFECTIVE-DATE > WS-SYSTEM-DATE
+                       MOVE "Hello, World!" TO GM-GREETING-TEXT
+                       IF WS-RECORD-RETURN-CODE < 16
+                           SET RC-REC-BAD-EFFECTIVE-DATE TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 3500/3510 - batch mode: one GREETIN record at a time, skipping
+      * anything already completed on a prior (abended) run.
+      *----------------------------------------------------------------
+       3500-PROCESS-BATCH.
+           READ GREETING-REQUEST-FILE
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   PERFORM 3510-PROCESS-BATCH-RECORD
+           END-READ.
+
+       3510-PROCESS-BATCH-RECORD.
+           IF GR-RECORD-NUMBER <= WS-RESTART-RECORD-NUMBER
+               CONTINUE
+           ELSE
+               MOVE 0 TO WS-RECORD-RETURN-CODE
+               PERFORM 3520-LOAD-BATCH-RECORD
+               PERFORM 6000-VALIDATE-INPUT
+               IF WS-INPUT-VALID
+                   PERFORM 3000-LOOKUP-GREETING
+                   PERFORM 4000-DISPLAY-GREETING
+                   PERFORM 4200-WRITE-OUTPUT-RECORD
+               ELSE
+                   PERFORM 4100-DISPLAY-REJECTION
+               END-IF
+               PERFORM 5000-WRITE-AUDIT-RECORD
+               PERFORM 3530-CHECKPOINT-IF-DUE
+           END-IF.
+
+       3520-LOAD-BATCH-RECORD.
+           MOVE GR-RECORD-NUMBER TO WS-RECORD-NUMBER
+           MOVE GR-RECIPIENT-NAME TO WS-RECIPIENT-NAME-RAW
+           MOVE GR-RECIPIENT-NAME TO WS-RECIPIENT-NAME
+           MOVE GR-GREETING-ID TO WS-GREETING-ID
+           MOVE GR-GREETING-ID TO WS-PARM-GREETING-ID
+           SET WS-GREETING-ID-NUMERIC TO TRUE
+           IF GR-LANGUAGE-CODE = SPACES
+               MOVE WS-DEFAULT-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           ELSE
+               MOVE GR-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           END-IF.
+
+       3530-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7000-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       7000-WRITE-CHECKPOINT.
+           MOVE WS-JOB-ID TO CK-JOB-ID
+           MOVE WS-RECORD-NUMBER TO CK-LAST-RECORD-NUMBER
+           MOVE WS-GREETING-ID TO CK-LAST-GREETING-ID
+           MOVE WS-SYSTEM-DATE TO CK-CHECKPOINT-DATE
+           MOVE WS-SYSTEM-TIME TO CK-CHECKPOINT-TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       3600-CLEAR-CHECKPOINT.
+           IF WS-RECORD-NUMBER > 0
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF
+           MOVE WS-JOB-ID TO CK-JOB-ID
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+      *----------------------------------------------------------------
+      * 6000-VALIDATE-INPUT - reject a bad record before it reaches
+      * GREETING-MASTER, rather than letting it fall through to an
+      * unhandled READ or a blank DISPLAY. Skipped when the parameter
+      * was missing altogether (RC 008 already covers that case).
+      *----------------------------------------------------------------
+       6000-VALIDATE-INPUT.
+           MOVE "Y" TO WS-INPUT-VALID-SWITCH
+           IF RC-REC-MISSING-PARAMETER
+               MOVE "N" TO WS-INPUT-VALID-SWITCH
+           ELSE
+               IF NOT WS-GREETING-ID-NUMERIC
+                   OR WS-GREETING-ID = 0
+                   OR WS-GREETING-ID > WS-MAX-GREETING-ID
+                   MOVE "N" TO WS-INPUT-VALID-SWITCH
+               END-IF
+               IF WS-RECIPIENT-NAME = SPACES OR LOW-VALUES
+                   MOVE "N" TO WS-INPUT-VALID-SWITCH
+               END-IF
+               IF FUNCTION STORED-CHAR-LENGTH
+                       (FUNCTION TRIM(WS-RECIPIENT-NAME-RAW))
+                       > WS-MAX-RECIPIENT-LENGTH
+                   MOVE "N" TO WS-INPUT-VALID-SWITCH
+               END-IF
+           END-IF
+           IF NOT WS-INPUT-VALID AND NOT RC-REC-MISSING-PARAMETER
+                   AND WS-RECORD-RETURN-CODE < 20
+               SET RC-REC-VALIDATION-FAILURE TO TRUE
+           END-IF.
+
+       4100-DISPLAY-REJECTION.
+           MOVE SPACES TO WS-DISPLAYED-TEXT
+           STRING "REJECTED - invalid greeting-id or recipient name"
+               DELIMITED BY SIZE INTO WS-DISPLAYED-TEXT
+           DISPLAY FUNCTION TRIM(WS-DISPLAYED-TEXT).
+
+       4000-DISPLAY-GREETING.
+           IF WS-RECIPIENT-NAME = SPACES OR LOW-VALUES
+               MOVE FUNCTION TRIM(GM-GREETING-TEXT) TO WS-DISPLAYED-TEXT
+           ELSE
+               STRING FUNCTION TRIM(GM-GREETING-TEXT) " "
+                   FUNCTION TRIM(WS-RECIPIENT-NAME) "!"
+                   DELIMITED BY SIZE INTO WS-DISPLAYED-TEXT
+           END-IF
+           DISPLAY FUNCTION TRIM(WS-DISPLAYED-TEXT).
+
+       4200-WRITE-OUTPUT-RECORD.
+           MOVE WS-RECIPIENT-NAME TO GO-RECIPIENT-NAME
+           MOVE WS-DISPLAYED-TEXT TO GO-GREETING-TEXT
+           MOVE WS-SYSTEM-DATE TO GO-DATE-STAMP
+           WRITE GREETING-OUTPUT-RECORD.
+
+       5000-WRITE-AUDIT-RECORD.
+           IF WS-RECORD-RETURN-CODE > WS-RETURN-CODE
+               MOVE WS-RECORD-RETURN-CODE TO WS-RETURN-CODE
+           END-IF
+           MOVE WS-SYSTEM-DATE TO AL-RUN-DATE
+           MOVE WS-SYSTEM-TIME TO AL-RUN-TIME
+           MOVE WS-JOB-NAME TO AL-JOB-NAME
+           MOVE WS-USER-ID TO AL-USER-ID
+           MOVE WS-GREETING-ID TO AL-GREETING-ID
+           MOVE WS-LANGUAGE-CODE TO AL-LANGUAGE-CODE
+           MOVE WS-RECORD-RETURN-CODE TO AL-RETURN-CODE
+           MOVE WS-RECORD-NUMBER TO AL-RECORD-NUMBER
+           MOVE WS-DISPLAYED-TEXT TO AL-DISPLAYED-TEXT
+           WRITE AUDIT-LOG-RECORD.
+
+       9000-CLOSE-FILES.
+           CLOSE GREETING-MASTER
+           CLOSE AUDIT-LOG-FILE
+           CLOSE GREETOUT-FILE
+           CLOSE GREETING-REQUEST-FILE
+           CLOSE CHECKPOINT-FILE.
